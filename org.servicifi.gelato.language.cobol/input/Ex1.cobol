@@ -1,105 +1,1072 @@
-ID DIVISION.
-PROGRAM-ID EX01
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.                                                   
-SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.                           
-	SPECIAL-NAMES.                                                           
-           DECIMAL-POINT IS COMMA.                                              
-INPUT-OUTPUT SECTION.                                                    
-   	FILE-CONTROL.                                                            
-   
-    SELECT RRSI01  ASSIGN TO RRSI01.                                   
-                   
-    SELECT RRSI02 ASSIGN TO RRSI02.                                    
-                
-    SELECT RRSO  ASSIGN TO RRSO.
-     
-DATA DIVISION.
-       FILE SECTION.                                                                  
-       FD  RRSI01 .                                                                               
-       FD  RRSI02.    
-       FD  RRSO.
-WORKING-STORAGE SECTION.
-#asasasaasasasas
-EXEC SQL                                                             
-         INCLUDE RTTB100                                                 
-    END-EXEC                                                             
-    EXEC SQL                                                             
-         INCLUDE SQLCA                                                   
-    END-EXEC                                                             
-    EXEC SQL                                                                                        
-                                                  
-         FROM   RTTB100                                              
-    END-EXEC
-
-01 THE-MESSAGE PIC 9999.
-      
-01 THE-NUMBER PIC ZZ99XXBCR.
-01 ANSWER PIC X VALUE 9. .
-01 A-SPACE PIC X USAGE IS POINTER.
-66 B-SPACE RENAMES THE-NUMBER.
-
-
-PROCEDURE DIVISION.
-
-PROGRAM-BEGIN.
-PERFORM PROGRAM-INITIALIZATION.
-PERFORM MAIN-LOGIC.
-COPY X12.
-GO TO PROGRAM-DONE IN PROGRAM-INITIALIZATION.
-
-PROGRAM-DONE.
-STOP RUN.
-
-PROGRAM-INITIALIZATION SECTION.
-MOVE SPACE TO A-SPACE
-MOVE 50 TO THE-NUMBER.
-
-DISPLAY 'Is the answer Yes or No? (Y/N)'.
-ACCEPT ANSWER.
-
-DISPLAY-THE-ANSWER.
-IF ANSWER=  111.
-PERFORM IT-IS-VALID.
-DISPLAY "You answered Yes.".
-
-PERFORM ACCEPT ANSWER END-PERFORM.
-
-EVALUATE ANSWER                                                                                                   
- WHEN OTHER                                                        
-    DISPLAY 'RRSO, OPEN BESTAND, STATUS '             
-                                         
-     STOP RUN                                                    
-   .
-IT-IS-VALID.
-DISPLAY "Your answer is valid".
-IF A-SPACE IS NOT > 55 AND NOT < THE-NUMBER THEN
-	DISPLAY "Your answer is valid"
-	END-IF.
-MAIN-LOGIC.
-MOVE "There once was a lady from Eiger,"
-TO THE-MESSAGE.
-PERFORM ADD-NUMBER-AND-DISPLAY.
-
-MOVE "Who smiled and rode forth on a tiger."
-TO THE-MESSAGE.
-PERFORM ADD-NUMBER-AND-DISPLAY.
-
-MOVE "They returned from the ride" TO THE-MESSAGE.
-PERFORM ADD-NUMBER-AND-DISPLAY.
-
-MOVE "With the lady inside," TO THE-MESSAGE.
-PERFORM ADD-NUMBER-AND-DISPLAY.
-#I am nothing
-MOVE "And the smile on the face of the tiger."
-TO THE-MESSAGE.
-PERFORM ADD-NUMBER-AND-DISPLAY.
-
-ADD-NUMBER-AND-DISPLAY.
-ADD ZERO TO THE-NUMBER
-DISPLAY THE-NUMBER 
-A-SPACE 
-THE-MESSAGE.
-PERFORM ADD-NUMBER-AND-DISPLAY.
-STOP RUN.
\ No newline at end of file
+000010*****************************************************************
+000020* PROGRAM-ID.  EX01.
+000030* AUTHOR.      M V HALEN.
+000040* INSTALLATION. SERVICIFI GELATO - RECONCILIATION AND SETTLEMENT.
+000050* DATE-WRITTEN. 2013-03-15.
+000060*
+000070* EX01 MATCHES THE DAILY RRSI01/RRSI02/RRSI03 PARTNER FEEDS
+000080* AGAINST EACH OTHER, POSTS THE COMBINED RESULT TO RRSO, AND
+000090* CHECKS THE VALIDITY OF EACH DAY'S PROCESSING COUNT.
+000100*
+000110* MODIFICATION HISTORY.
+000120*   2013-03-15  MVH  ORIGINAL VERSION.
+000130*   2013-04-01  MVH  ADDED RRSI01/RRSI02 CONTROL-TOTAL BALANCING
+000140*                     BEFORE ANYTHING IS POSTED TO RRSO.
+000150*   2013-04-02  MVH  REPLACED THE OPERATOR ACCEPT ANSWER PROMPT WITH
+000160*                     A BATCH CONTROL CARD SO EX01 CAN RUN UNATTENDED.
+000170*   2013-04-03  MVH  ADDED RESTART/CHECKPOINT SUPPORT AROUND THE
+000180*                     MATCH-AND-POST PASS.
+000190*   2013-04-04  MVH  CHECK SQLCODE AFTER THE RTTB100 FETCH AND ABORT
+000200*                     CLEANLY ON A BAD RETURN INSTEAD OF POSTING
+000210*                     GARBAGE AMOUNTS.
+000220*   2013-04-05  MVH  ADDED THE ANSI X12 820 REMITTANCE FILE FOR OUR
+000230*                     TRADING PARTNERS.
+000240*   2013-04-08  MVH  ADDED CUR_CD TO RTTB100/RRSREC.  RRSO TOTALS ARE
+000250*                     NOW BROKEN OUT PER CURRENCY INSTEAD OF SUMMED
+000260*                     TOGETHER AS IF THEY WERE ALL THE SAME CURRENCY.
+000270*   2013-04-09  MVH  CONVERTED RRSO TO AN INDEXED FILE KEYED ON
+000280*                     REK_ID SO DOWNSTREAM JOBS CAN LOOK UP A SINGLE
+000290*                     ACCOUNT WITHOUT READING THE WHOLE FILE.
+000300*   2013-04-09  MVH  IT-IS-VALID FAILURES NOW GO TO AN EXCEPTION
+000310*                     REPORT INSTEAD OF JUST FALLING THROUGH SILENTLY.
+000320*   2013-04-10  MVH  RTTB100 IS NOW ACTUALLY UPDATED WITH THE POSTED
+000330*                     AMOUNTS, AND EVERY UPDATE IS WRITTEN TO A NEW
+000340*                     AUDIT TRAIL FILE FOR COMPLIANCE.
+000350*   2013-04-12  MVH  ADDED THE RRSI03 SETTLEMENT-PARTNER FEED AND
+000360*                     CHANGED THE MATCH TO THREE-WAY.  RTEXC01 NOW
+000370*                     ALSO CARRIES MATCH-BREAK EXCEPTIONS.
+000375*   2013-04-15  MVH  FIXED THE IT-IS-VALID PASS/FAIL BRANCHES, ADDED
+000376*                     VAL_DAT/CR_BEDR TO THE X12 RMR SEGMENT, STOPPED
+000377*                     A RESTART FROM RE-CHECKPOINTING ALREADY-COVERED
+000378*                     RECORDS, MOVED THE CURRENCY CONTROL TOTALS OFF
+000379*                     RRSO AND INTO THEIR OWN RTCURT1 FILE, AND
+000380*                     EXTENDED THE CONTROL-TOTAL BALANCE CHECK TO
+000381*                     COVER RRSI03.
+000383*   2013-04-16  MVH  GAVE RRSO A COMPOUND REK_ID+VAL_DAT PRIME KEY
+000384*                     SO ONE ACCOUNT CAN POST ON MORE THAN ONE
+000385*                     VAL_DAT PER DAY, BOUNDS-CHECKED THE CURRENCY
+000386*                     TOTAL TABLE, WIDENED THE IT-IS-VALID PASSING
+000387*                     BAND SO RTEXC01 ISN'T SWAMPED, FIXED THE X12
+000388*                     SE SEGMENT COUNT, AND SET THE RRSI0X OPEN
+000389*                     SWITCHES IN THE BALANCE PARAGRAPH.
+000390*****************************************************************
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID. EX01.
+000410 AUTHOR. M V HALEN.
+000420 INSTALLATION. SERVICIFI GELATO.
+000430 DATE-WRITTEN. 2013-03-15.
+000440 DATE-COMPILED.
+000450
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
+000490 SPECIAL-NAMES.
+000500     DECIMAL-POINT IS COMMA.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530
+000540     SELECT RRSI01 ASSIGN TO RRSI01
+000550         ORGANIZATION IS SEQUENTIAL.
+000560
+000570     SELECT RRSI02 ASSIGN TO RRSI02
+000580         ORGANIZATION IS SEQUENTIAL.
+000590
+000600     SELECT RRSI03 ASSIGN TO RRSI03
+000610         ORGANIZATION IS SEQUENTIAL.
+000620
+000630     SELECT RRSO ASSIGN TO RRSO
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS SEQUENTIAL
+000655         RECORD KEY IS RRSO-PRIME-KEY
+000660         ALTERNATE RECORD KEY IS RRSO-REK_ID WITH DUPLICATES
+000670         ALTERNATE RECORD KEY IS RRSO-VAL_DAT WITH DUPLICATES
+000680         FILE STATUS IS EX1-RRSO-STATUS.
+000690
+000700     SELECT RTCTL01 ASSIGN TO RTCTL01
+000710         ORGANIZATION IS SEQUENTIAL.
+000720
+000730     SELECT RTCKPTI ASSIGN TO RTCKPTI
+000740         ORGANIZATION IS SEQUENTIAL.
+000750
+000760     SELECT RTCKPTO ASSIGN TO RTCKPTO
+000770         ORGANIZATION IS SEQUENTIAL.
+000780
+000790     SELECT RTX12O ASSIGN TO RTX12O
+000800         ORGANIZATION IS SEQUENTIAL.
+000810
+000820     SELECT RTEXC01 ASSIGN TO RTEXC01
+000830         ORGANIZATION IS SEQUENTIAL.
+000840
+000850     SELECT RTAUD01 ASSIGN TO RTAUD01
+000860         ORGANIZATION IS SEQUENTIAL.
+000865
+000866     SELECT RTCURT1 ASSIGN TO RTCURT1
+000867         ORGANIZATION IS SEQUENTIAL.
+000870
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900
+000910 FD  RRSI01
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY RRSREC REPLACING ==RRSREC==   BY ==RRSI01-RECORD==
+000940                           ==REK_ID==   BY ==RRSI01-REK_ID==
+000950                           ==VAL_DAT==  BY ==RRSI01-VAL_DAT==
+000960                           ==DB_BEDR==  BY ==RRSI01-DB_BEDR==
+000970                           ==CR_BEDR==  BY ==RRSI01-CR_BEDR==
+000980                           ==CUR_CD==   BY ==RRSI01-CUR_CD==.
+000990
+001000 FD  RRSI02
+001010     LABEL RECORDS ARE STANDARD.
+001020     COPY RRSREC REPLACING ==RRSREC==   BY ==RRSI02-RECORD==
+001030                           ==REK_ID==   BY ==RRSI02-REK_ID==
+001040                           ==VAL_DAT==  BY ==RRSI02-VAL_DAT==
+001050                           ==DB_BEDR==  BY ==RRSI02-DB_BEDR==
+001060                           ==CR_BEDR==  BY ==RRSI02-CR_BEDR==
+001070                           ==CUR_CD==   BY ==RRSI02-CUR_CD==.
+001080
+001090 FD  RRSI03
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY RRSREC REPLACING ==RRSREC==   BY ==RRSI03-RECORD==
+001120                           ==REK_ID==   BY ==RRSI03-REK_ID==
+001130                           ==VAL_DAT==  BY ==RRSI03-VAL_DAT==
+001140                           ==DB_BEDR==  BY ==RRSI03-DB_BEDR==
+001150                           ==CR_BEDR==  BY ==RRSI03-CR_BEDR==
+001160                           ==CUR_CD==   BY ==RRSI03-CUR_CD==.
+001170
+001180 FD  RRSO
+001190     LABEL RECORDS ARE STANDARD.
+001200     COPY RRSREC REPLACING ==RRSREC==   BY ==RRSO-RECORD==
+001210                           ==REK_ID==   BY ==RRSO-REK_ID==
+001220                           ==VAL_DAT==  BY ==RRSO-VAL_DAT==
+001230                           ==DB_BEDR==  BY ==RRSO-DB_BEDR==
+001240                           ==CR_BEDR==  BY ==RRSO-CR_BEDR==
+001250                           ==CUR_CD==   BY ==RRSO-CUR_CD==.
+001252*****************************************************************
+001253* RRSO-PRIME-KEY REDEFINES RRSO-REK_ID/RRSO-VAL_DAT (ADJACENT,
+001254* CONTIGUOUS IN RRSREC) AS A SINGLE FIELD SO THE TWO OF THEM
+001255* TOGETHER, NOT REK_ID ALONE, CAN BE RRSO'S UNIQUE RECORD KEY -
+001256* THE SAME ACCOUNT CAN LEGITIMATELY POST ON MORE THAN ONE
+001257* VAL_DAT WITHIN A DAY'S FEEDS.  REK_ID AND VAL_DAT REMAIN
+001258* ALTERNATE KEYS WITH DUPLICATES FOR SINGLE-FIELD LOOKUPS.
+001259*****************************************************************
+001260 01  RRSO-KEY-RECORD REDEFINES RRSO-RECORD.
+001261     05  RRSO-PRIME-KEY          PIC X(18).
+001262     05  FILLER                  PIC X(17).
+001263
+001270 FD  RTCTL01
+001280     LABEL RECORDS ARE STANDARD.
+001290     COPY RTCTL01.
+001300
+001310 FD  RTCKPTI
+001320     LABEL RECORDS ARE STANDARD.
+001330     COPY RTCKPT1 REPLACING
+001340         ==RTCKPT1-RECORD==    BY ==RTCKPTI-RECORD==
+001350         ==CKPT-RECORD-COUNT== BY ==CKPTI-RECORD-COUNT==
+001360         ==CKPT-REK_ID==       BY ==CKPTI-REK_ID==
+001370         ==CKPT-VAL_DAT==      BY ==CKPTI-VAL_DAT==
+001380         ==CKPT-THE-NUMBER==   BY ==CKPTI-THE-NUMBER==
+001390         ==CKPT-TIMESTAMP==    BY ==CKPTI-TIMESTAMP==.
+001400
+001410 FD  RTCKPTO
+001420     LABEL RECORDS ARE STANDARD.
+001430     COPY RTCKPT1 REPLACING
+001440         ==RTCKPT1-RECORD==    BY ==RTCKPTO-RECORD==
+001450         ==CKPT-RECORD-COUNT== BY ==CKPTO-RECORD-COUNT==
+001460         ==CKPT-REK_ID==       BY ==CKPTO-REK_ID==
+001470         ==CKPT-VAL_DAT==      BY ==CKPTO-VAL_DAT==
+001480         ==CKPT-THE-NUMBER==   BY ==CKPTO-THE-NUMBER==
+001490         ==CKPT-TIMESTAMP==    BY ==CKPTO-TIMESTAMP==.
+001500
+001510 FD  RTX12O
+001520     LABEL RECORDS ARE STANDARD.
+001530     COPY X12.
+001540
+001550 FD  RTEXC01
+001560     LABEL RECORDS ARE STANDARD.
+001570     COPY RTEXC01.
+001580
+001590 FD  RTAUD01
+001600     LABEL RECORDS ARE STANDARD.
+001610     COPY RTAUD01.
+001615
+001616 FD  RTCURT1
+001617     LABEL RECORDS ARE STANDARD.
+001618     COPY RTCURT1.
+001620
+001630 WORKING-STORAGE SECTION.
+001640
+001650 COPY RTTB100.
+001660 COPY SQLCA.
+001670
+001680*****************************************************************
+001690* ITEMS CARRIED OVER FROM THE ORIGINAL PROGRAM.  THE-NUMBER AND
+001700* A-SPACE STILL DRIVE THE IT-IS-VALID CHECK, NOW EVALUATED ONCE
+001710* PER MATCHED RECORD RATHER THAN ONCE AT START-UP.
+001720*****************************************************************
+001730 01  THE-MESSAGE                     PIC 9(04).
+001740 01  THE-NUMBER                      PIC ZZ99BCR.
+001750 66  B-SPACE RENAMES THE-NUMBER.
+001760 01  A-SPACE                         PIC 9(04).
+001770 01  THE-CURRENCY                    PIC X(03).
+001780 01  EX1-OLD-DB-BEDR          PIC S9(11)V9(2) COMP-3.
+001790 01  EX1-OLD-CR-BEDR          PIC S9(11)V9(2) COMP-3.
+001800 01  EX1-TIMESTAMP-WORK.
+001810     05  EX1-TS-DATE                 PIC X(08).
+001820     05  EX1-TS-TIME                 PIC X(08).
+001830     05  FILLER                      PIC X(10) VALUE SPACES.
+001840 01  ANSWER                          PIC X(03) VALUE SPACES.
+001850     88  ANSWER-IS-YES                         VALUE '111'.
+001860
+001870*****************************************************************
+001880* SWITCHES.
+001890*****************************************************************
+001900 77  EX1-RRSI01-EOF-SW               PIC X     VALUE 'N'.
+001910     88  EX1-RRSI01-EOF                        VALUE 'Y'.
+001920 77  EX1-RRSI02-EOF-SW               PIC X     VALUE 'N'.
+001930     88  EX1-RRSI02-EOF                        VALUE 'Y'.
+001940 77  EX1-RRSI03-EOF-SW               PIC X     VALUE 'N'.
+001950     88  EX1-RRSI03-EOF                        VALUE 'Y'.
+001960 77  EX1-MATCH-SW                    PIC X     VALUE 'Y'.
+001970     88  EX1-MATCH-3WAY                        VALUE 'Y'.
+001980     88  EX1-MATCH-BROKEN                      VALUE 'N'.
+001990 77  EX1-MATCH-COUNT                 PIC 9(01) VALUE ZERO.
+002000 77  EX1-BALANCE-SW                  PIC X     VALUE 'Y'.
+002010     88  EX1-BALANCE-OK                        VALUE 'Y'.
+002020     88  EX1-BALANCE-NOT-OK                    VALUE 'N'.
+002030 77  EX1-CKPT-EOF-SW                  PIC X     VALUE 'N'.
+002040     88  EX1-CKPT-EOF                          VALUE 'Y'.
+002050 77  EX1-RESTART-SW                   PIC X     VALUE 'N'.
+002060     88  EX1-RESTART-RUN                        VALUE 'Y'.
+002070
+002080*****************************************************************
+002090* FILE-OPEN INDICATORS.  8000-TERMINATE-PARA TESTS THESE SO IT
+002100* CAN CLOSE DOWN WHATEVER IS STILL OPEN ON AN ABEND PATH WITHOUT
+002110* ATTEMPTING TO CLOSE A FILE THAT WAS NEVER OPENED OR THAT THE
+002120* NORMAL END OF 5000-PROCESS-PARA ALREADY CLOSED.
+002130*****************************************************************
+002140 77  EX1-RTCTL01-OPEN-SW              PIC X     VALUE 'N'.
+002150     88  EX1-RTCTL01-OPEN                       VALUE 'Y'.
+002160 77  EX1-RTCKPTI-OPEN-SW              PIC X     VALUE 'N'.
+002170     88  EX1-RTCKPTI-OPEN                       VALUE 'Y'.
+002180 77  EX1-RRSI01-OPEN-SW               PIC X     VALUE 'N'.
+002190     88  EX1-RRSI01-OPEN                        VALUE 'Y'.
+002200 77  EX1-RRSI02-OPEN-SW               PIC X     VALUE 'N'.
+002210     88  EX1-RRSI02-OPEN                        VALUE 'Y'.
+002220 77  EX1-RRSI03-OPEN-SW               PIC X     VALUE 'N'.
+002230     88  EX1-RRSI03-OPEN                        VALUE 'Y'.
+002240 77  EX1-RRSO-OPEN-SW                 PIC X     VALUE 'N'.
+002250     88  EX1-RRSO-OPEN                          VALUE 'Y'.
+002260 77  EX1-RTCKPTO-OPEN-SW              PIC X     VALUE 'N'.
+002270     88  EX1-RTCKPTO-OPEN                       VALUE 'Y'.
+002280 77  EX1-RTX12O-OPEN-SW               PIC X     VALUE 'N'.
+002290     88  EX1-RTX12O-OPEN                        VALUE 'Y'.
+002300 77  EX1-RTEXC01-OPEN-SW              PIC X     VALUE 'N'.
+002310     88  EX1-RTEXC01-OPEN                       VALUE 'Y'.
+002320 77  EX1-RTAUD01-OPEN-SW              PIC X     VALUE 'N'.
+002330     88  EX1-RTAUD01-OPEN                       VALUE 'Y'.
+002335 77  EX1-RTCURT1-OPEN-SW              PIC X     VALUE 'N'.
+002336     88  EX1-RTCURT1-OPEN                       VALUE 'Y'.
+002340
+002350*****************************************************************
+002360* COUNTERS AND CONTROL TOTALS.
+002370*****************************************************************
+002380 77  EX1-RECORD-COUNT                PIC 9(09) COMP VALUE ZERO.
+002390 77  EX1-CKPT-INTERVAL                PIC 9(09) COMP VALUE 100.
+002400 77  EX1-CKPT-RESUME-COUNT            PIC 9(09) COMP VALUE ZERO.
+002410 77  EX1-CKPT-QUOTIENT                PIC 9(09) COMP VALUE ZERO.
+002420 77  EX1-CKPT-REMAINDER               PIC 9(09) COMP VALUE ZERO.
+002430 77  EX1-VALID-QUOTIENT               PIC 9(09) COMP VALUE ZERO.
+002440 77  EX1-X12-SEG-COUNT                PIC 9(09) COMP VALUE ZERO.
+002450 77  EX1-X12-SEG-COUNT-ED             PIC 9(09).
+002460 77  EX1-X12-CTRL-NO                  PIC 9(09) COMP VALUE 1.
+002470 77  EX1-X12-CTRL-NO-ED               PIC 9(09).
+002480 77  EX1-X12-AMT-ED                   PIC ZZZZZZZZZ9,99-.
+002485 77  EX1-X12-AMT2-ED                  PIC ZZZZZZZZZ9,99-.
+002490 77  EX1-RRSO-STATUS                  PIC X(02) VALUE SPACES.
+002500 77  EX1-CUR-TOTAL-COUNT              PIC 9(04) COMP VALUE ZERO.
+002505 77  EX1-CUR-TOTAL-MAX                PIC 9(04) COMP VALUE 20.
+002510 77  EX1-CUR-FOUND-SW                 PIC X     VALUE 'N'.
+002520     88  EX1-CUR-FOUND                          VALUE 'Y'.
+002530
+002540*****************************************************************
+002550* TABLE OF RUNNING DB_BEDR/CR_BEDR TOTALS, ONE ENTRY PER
+002560* CURRENCY CODE ENCOUNTERED ON THE POSTED RECORDS.
+002570*****************************************************************
+002580 01  EX1-CUR-TOTAL-TABLE.
+002590     05  EX1-CUR-TOTAL-ENTRY OCCURS 20 TIMES
+002600                             INDEXED BY EX1-CUR-IDX EX1-CUR-IDX2.
+002610         10  EX1-CUR-TOTAL-CD        PIC X(03).
+002620         10  EX1-CUR-TOTAL-DB        PIC S9(13)V9(2) COMP-3.
+002630         10  EX1-CUR-TOTAL-CR        PIC S9(13)V9(2) COMP-3.
+002640
+002650 01  EX1-CUR-SWAP-ENTRY.
+002660     05  EX1-CUR-SWAP-CD             PIC X(03).
+002670     05  EX1-CUR-SWAP-DB             PIC S9(13)V9(2) COMP-3.
+002680     05  EX1-CUR-SWAP-CR             PIC S9(13)V9(2) COMP-3.
+002690
+002700 77  EX1-RRSI01-DB-TOTAL      PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002710 77  EX1-RRSI01-CR-TOTAL      PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002720 77  EX1-RRSI02-DB-TOTAL      PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002730 77  EX1-RRSI02-CR-TOTAL      PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002735 77  EX1-RRSI03-DB-TOTAL      PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002736 77  EX1-RRSI03-CR-TOTAL      PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002740 77  EX1-BAL-DIFF             PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002745 77  EX1-BAL-DIFF3            PIC S9(13)V9(2) COMP-3 VALUE ZERO.
+002750 77  EX1-BAL-TOLERANCE        PIC S9(13)V9(2) COMP-3 VALUE 0,01.
+002760
+002770*****************************************************************
+002780* KEYS USED TO MATCH RRSI01/RRSI02 IN SEQUENCE.  A KEY OF
+002790* HIGH-VALUES MEANS THAT FEED HAS REACHED END OF FILE AND DROPS
+002800* OUT OF THE LOW-KEY COMPARISON.
+002810*****************************************************************
+002820 01  EX1-MATCH-KEYS.
+002830     05  EX1-KEY-01.
+002840         10  EX1-KEY-01-ID           PIC X(10).
+002850         10  EX1-KEY-01-DT           PIC X(08).
+002860     05  EX1-KEY-02.
+002870         10  EX1-KEY-02-ID           PIC X(10).
+002880         10  EX1-KEY-02-DT           PIC X(08).
+002890     05  EX1-KEY-03.
+002900         10  EX1-KEY-03-ID           PIC X(10).
+002910         10  EX1-KEY-03-DT           PIC X(08).
+002920     05  EX1-LOW-KEY.
+002930         10  EX1-LOW-KEY-ID          PIC X(10).
+002940         10  EX1-LOW-KEY-DT          PIC X(08).
+002950
+002960 PROCEDURE DIVISION.
+002970
+002980*****************************************************************
+002990* 0000-MAINLINE - OVERALL CONTROL FLOW.
+003000*****************************************************************
+003010 0000-MAINLINE SECTION.
+003020 0000-START.
+003030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003040     PERFORM 2000-BALANCE-RRSI-FEEDS THRU 2000-EXIT.
+003050     PERFORM 3000-VALIDATE-ANSWER THRU 3000-EXIT.
+003060     PERFORM 4000-READ-CHECKPOINT THRU 4000-EXIT.
+003070     PERFORM 5000-PROCESS-AND-POST THRU 5000-EXIT.
+003080     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+003090     STOP RUN.
+003100 0000-EXIT.
+003110     EXIT.
+003120
+003130*****************************************************************
+003140* 1000-INITIALIZE - OPEN FILES AND READ THE BATCH CONTROL CARD.
+003150* THE INTERACTIVE ACCEPT ANSWER PROMPT IS GONE - EX01 NOW RUNS
+003160* UNATTENDED, DRIVEN BY A CONTROL CARD PREPARED BY THE SCHEDULER.
+003170*****************************************************************
+003180 1000-INITIALIZE SECTION.
+003190 1000-INITIALIZE-PARA.
+003200     MOVE ZERO TO A-SPACE.
+003210     MOVE 1 TO THE-NUMBER.
+003220     PERFORM 1200-READ-CONTROL-CARD THRU 1200-EXIT.
+003230 1000-EXIT.
+003240     EXIT.
+003250
+003260 1200-READ-CONTROL-CARD.
+003270     OPEN INPUT RTCTL01.
+003280     MOVE 'Y' TO EX1-RTCTL01-OPEN-SW.
+003290     READ RTCTL01
+003300         AT END
+003310             DISPLAY 'EX01 - CONTROL CARD FILE IS EMPTY'
+003320             MOVE 12 TO RETURN-CODE
+003330             PERFORM 8000-TERMINATE THRU 8000-EXIT
+003340             STOP RUN
+003350     END-READ.
+003360     MOVE CTL-ANSWER-CD TO ANSWER.
+003370     CLOSE RTCTL01.
+003380     MOVE 'N' TO EX1-RTCTL01-OPEN-SW.
+003390 1200-EXIT.
+003400     EXIT.
+003410
+003420*****************************************************************
+003430* 2000-BALANCE-RRSI-FEEDS - CONTROL-TOTAL CHECK.  RRSI01, RRSI02
+003440* AND RRSI03 ARE EACH READ IN FULL, ACCUMULATING DB_BEDR/CR_BEDR
+003450* SEPARATELY, AND ALL THREE NET TOTALS MUST TIE OUT WITHIN
+003460* EX1-BAL-TOLERANCE BEFORE ANY RECORD IS EVER POSTED TO RRSO -
+003465* THE SAME-DAY GATE COVERS EVERY FEED THE THREE-WAY MATCH POSTS.
+003470*****************************************************************
+003480 2000-BALANCE-RRSI-FEEDS SECTION.
+003490 2000-BALANCE-PARA.
+003500     OPEN INPUT RRSI01.
+003502     MOVE 'Y' TO EX1-RRSI01-OPEN-SW.
+003510     OPEN INPUT RRSI02.
+003512     MOVE 'Y' TO EX1-RRSI02-OPEN-SW.
+003515     OPEN INPUT RRSI03.
+003517     MOVE 'Y' TO EX1-RRSI03-OPEN-SW.
+003520     PERFORM 2100-ACCUMULATE-RRSI01 THRU 2100-EXIT
+003530         UNTIL EX1-RRSI01-EOF.
+003540     PERFORM 2200-ACCUMULATE-RRSI02 THRU 2200-EXIT
+003550         UNTIL EX1-RRSI02-EOF.
+003555     PERFORM 2300-ACCUMULATE-RRSI03 THRU 2300-EXIT
+003556         UNTIL EX1-RRSI03-EOF.
+003560     CLOSE RRSI01.
+003562     MOVE 'N' TO EX1-RRSI01-OPEN-SW.
+003570     CLOSE RRSI02.
+003572     MOVE 'N' TO EX1-RRSI02-OPEN-SW.
+003575     CLOSE RRSI03.
+003577     MOVE 'N' TO EX1-RRSI03-OPEN-SW.
+003580     COMPUTE EX1-BAL-DIFF =
+003590         (EX1-RRSI01-DB-TOTAL - EX1-RRSI01-CR-TOTAL)
+003600       - (EX1-RRSI02-DB-TOTAL - EX1-RRSI02-CR-TOTAL).
+003605     COMPUTE EX1-BAL-DIFF3 =
+003606         (EX1-RRSI01-DB-TOTAL - EX1-RRSI01-CR-TOTAL)
+003607       - (EX1-RRSI03-DB-TOTAL - EX1-RRSI03-CR-TOTAL).
+003610     IF EX1-BAL-DIFF < ZERO
+003620         MULTIPLY EX1-BAL-DIFF BY -1 GIVING EX1-BAL-DIFF
+003630     END-IF.
+003632     IF EX1-BAL-DIFF3 < ZERO
+003634         MULTIPLY EX1-BAL-DIFF3 BY -1 GIVING EX1-BAL-DIFF3
+003636     END-IF.
+003640     IF EX1-BAL-DIFF > EX1-BAL-TOLERANCE
+003642             OR EX1-BAL-DIFF3 > EX1-BAL-TOLERANCE
+003650         SET EX1-BALANCE-NOT-OK TO TRUE
+003660         PERFORM 2900-BALANCE-ABEND THRU 2900-EXIT
+003670     ELSE
+003680         SET EX1-BALANCE-OK TO TRUE
+003690     END-IF.
+003700 2000-EXIT.
+003710     EXIT.
+003720
+003730 2100-ACCUMULATE-RRSI01.
+003740     READ RRSI01
+003750         AT END
+003760             SET EX1-RRSI01-EOF TO TRUE
+003770         NOT AT END
+003780             ADD RRSI01-DB_BEDR TO EX1-RRSI01-DB-TOTAL
+003790             ADD RRSI01-CR_BEDR TO EX1-RRSI01-CR-TOTAL
+003800     END-READ.
+003810 2100-EXIT.
+003820     EXIT.
+003830
+003840 2200-ACCUMULATE-RRSI02.
+003850     READ RRSI02
+003860         AT END
+003870             SET EX1-RRSI02-EOF TO TRUE
+003880         NOT AT END
+003890             ADD RRSI02-DB_BEDR TO EX1-RRSI02-DB-TOTAL
+003900             ADD RRSI02-CR_BEDR TO EX1-RRSI02-CR-TOTAL
+003910     END-READ.
+003920 2200-EXIT.
+003930     EXIT.
+003940
+003945 2300-ACCUMULATE-RRSI03.
+003946     READ RRSI03
+003947         AT END
+003948             SET EX1-RRSI03-EOF TO TRUE
+003949         NOT AT END
+003950             ADD RRSI03-DB_BEDR TO EX1-RRSI03-DB-TOTAL
+003951             ADD RRSI03-CR_BEDR TO EX1-RRSI03-CR-TOTAL
+003952     END-READ.
+003953 2300-EXIT.
+003954     EXIT.
+003955
+003960 2900-BALANCE-ABEND.
+003965     DISPLAY 'EX01 - RRSI01/RRSI02/RRSI03 TOTALS DO NOT BALANCE'.
+003970     DISPLAY 'EX01 - OUT OF BALANCE BY ' EX1-BAL-DIFF.
+003972     DISPLAY 'EX01 - RRSI03 OUT OF BALANCE BY ' EX1-BAL-DIFF3.
+003980     MOVE 16 TO RETURN-CODE.
+003990     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+004000     STOP RUN.
+004010 2900-EXIT.
+004020     EXIT.
+004030
+004040*****************************************************************
+004050* 3000-VALIDATE-ANSWER - THE OLD DISPLAY-THE-ANSWER LOGIC.
+004060*****************************************************************
+004070 3000-VALIDATE-ANSWER SECTION.
+004080 3000-VALIDATE-PARA.
+004090     EVALUATE TRUE
+004100         WHEN ANSWER-IS-YES
+004110             DISPLAY 'EX01 - ANSWER IS YES, RUN CONTINUES'
+004120         WHEN OTHER
+004130             DISPLAY 'EX01 - ANSWER IS INVALID, RUN TERMINATED'
+004140             MOVE 12 TO RETURN-CODE
+004150             PERFORM 8000-TERMINATE THRU 8000-EXIT
+004160             STOP RUN
+004170     END-EVALUATE.
+004180 3000-EXIT.
+004190     EXIT.
+004200
+004210*****************************************************************
+004220* 4000-READ-CHECKPOINT - IF THE PRIOR RUN LEFT CHECKPOINT RECORDS
+004230* ON RTCKPTI, READ THEM ALL AND REMEMBER HOW FAR THAT RUN GOT SO
+004240* 5100-MATCH-AND-POST CAN SKIP THE RECORDS ALREADY POSTED.
+004250*****************************************************************
+004260 4000-READ-CHECKPOINT SECTION.
+004270 4000-READ-CHECKPOINT-PARA.
+004280     OPEN INPUT RTCKPTI.
+004290     MOVE 'Y' TO EX1-RTCKPTI-OPEN-SW.
+004300     PERFORM 4010-READ-ONE-CHECKPOINT THRU 4010-EXIT
+004310         UNTIL EX1-CKPT-EOF.
+004320     CLOSE RTCKPTI.
+004330     MOVE 'N' TO EX1-RTCKPTI-OPEN-SW.
+004340     IF EX1-CKPT-RESUME-COUNT > ZERO
+004350         SET EX1-RESTART-RUN TO TRUE
+004360         DISPLAY 'EX01 - RESTARTING AFTER RECORD '
+004370                 EX1-CKPT-RESUME-COUNT
+004380     END-IF.
+004390 4000-EXIT.
+004400     EXIT.
+004410
+004420 4010-READ-ONE-CHECKPOINT.
+004430     READ RTCKPTI
+004440         AT END
+004450             SET EX1-CKPT-EOF TO TRUE
+004460         NOT AT END
+004470             MOVE CKPTI-RECORD-COUNT TO EX1-CKPT-RESUME-COUNT
+004480     END-READ.
+004490 4010-EXIT.
+004500     EXIT.
+004510
+004520*****************************************************************
+004530* 5000-PROCESS-AND-POST - MATCH RRSI01/RRSI02 BY REK_ID/VAL_DAT
+004540* AND POST THE COMBINED AMOUNTS TO RRSO.
+004550*****************************************************************
+004560 5000-PROCESS-AND-POST SECTION.
+004570 5000-PROCESS-PARA.
+004580     OPEN INPUT RRSI01.
+004590     MOVE 'Y' TO EX1-RRSI01-OPEN-SW.
+004600     OPEN INPUT RRSI02.
+004610     MOVE 'Y' TO EX1-RRSI02-OPEN-SW.
+004620     OPEN INPUT RRSI03.
+004630     MOVE 'Y' TO EX1-RRSI03-OPEN-SW.
+004640     PERFORM 5005-OPEN-OUTPUT-FILES THRU 5005-EXIT.
+004650     PERFORM 5001-WRITE-X12-HEADER THRU 5001-EXIT.
+004660     PERFORM 5010-READ-RRSI01 THRU 5010-EXIT.
+004670     PERFORM 5020-READ-RRSI02 THRU 5020-EXIT.
+004680     PERFORM 5030-READ-RRSI03 THRU 5030-EXIT.
+004690     PERFORM 5100-MATCH-AND-POST THRU 5100-EXIT
+004700         UNTIL EX1-RRSI01-EOF AND EX1-RRSI02-EOF
+004710                               AND EX1-RRSI03-EOF.
+004720     PERFORM 6000-WRITE-CURRENCY-TOTALS THRU 6000-EXIT.
+004730     PERFORM 5090-WRITE-X12-TRAILER THRU 5090-EXIT.
+004740     CLOSE RRSI01.
+004750     MOVE 'N' TO EX1-RRSI01-OPEN-SW.
+004760     CLOSE RRSI02.
+004770     MOVE 'N' TO EX1-RRSI02-OPEN-SW.
+004780     CLOSE RRSI03.
+004790     MOVE 'N' TO EX1-RRSI03-OPEN-SW.
+004800     CLOSE RTCKPTO.
+004810     MOVE 'N' TO EX1-RTCKPTO-OPEN-SW.
+004820     CLOSE RTX12O.
+004830     MOVE 'N' TO EX1-RTX12O-OPEN-SW.
+004840     CLOSE RTEXC01.
+004850     MOVE 'N' TO EX1-RTEXC01-OPEN-SW.
+004860     CLOSE RTAUD01.
+004870     MOVE 'N' TO EX1-RTAUD01-OPEN-SW.
+004880 5000-EXIT.
+004890     EXIT.
+004900
+004910*****************************************************************
+004920* 5005-OPEN-OUTPUT-FILES - RRSO AND THE PER-RUN OUTPUT FILES ARE
+004930* OPENED OUTPUT ON A FRESH RUN, BUT MUST BE OPENED EXTEND ON A
+004940* RESTART (SET BY 4000-READ-CHECKPOINT) SO THE PRIOR RUN'S
+004950* ALREADY-POSTED RECORDS ARE PRESERVED INSTEAD OF BEING
+004960* OVERWRITTEN BY THE RESTARTED RUN.
+004970*****************************************************************
+004980 5005-OPEN-OUTPUT-FILES.
+004990     IF EX1-RESTART-RUN
+005000         OPEN EXTEND RRSO
+005010         OPEN EXTEND RTCKPTO
+005020         OPEN EXTEND RTX12O
+005030         OPEN EXTEND RTEXC01
+005040         OPEN EXTEND RTAUD01
+005045         OPEN EXTEND RTCURT1
+005050     ELSE
+005060         OPEN OUTPUT RRSO
+005070         OPEN OUTPUT RTCKPTO
+005080         OPEN OUTPUT RTX12O
+005090         OPEN OUTPUT RTEXC01
+005100         OPEN OUTPUT RTAUD01
+005105         OPEN OUTPUT RTCURT1
+005110     END-IF.
+005120     MOVE 'Y' TO EX1-RRSO-OPEN-SW.
+005130     MOVE 'Y' TO EX1-RTCKPTO-OPEN-SW.
+005140     MOVE 'Y' TO EX1-RTX12O-OPEN-SW.
+005150     MOVE 'Y' TO EX1-RTEXC01-OPEN-SW.
+005160     MOVE 'Y' TO EX1-RTAUD01-OPEN-SW.
+005165     MOVE 'Y' TO EX1-RTCURT1-OPEN-SW.
+005170 5005-EXIT.
+005180     EXIT.
+005190
+005200 5001-WRITE-X12-HEADER.
+005210     MOVE SPACES TO X12-SEG-TEXT.
+005220     STRING 'ISA*00*          *00*          *ZZ*GELATO'
+005230            '        *ZZ*PARTNER       *' DELIMITED BY SIZE
+005240         INTO X12-SEG-TEXT.
+005250     WRITE X12-SEGMENT-RECORD.
+005260     MOVE SPACES TO X12-SEG-TEXT.
+005270     STRING 'GS*RA*GELATO*PARTNER*820' DELIMITED BY SIZE
+005280         INTO X12-SEG-TEXT.
+005290     WRITE X12-SEGMENT-RECORD.
+005300     MOVE SPACES TO X12-SEG-TEXT.
+005310     STRING 'ST*820*0001' DELIMITED BY SIZE INTO X12-SEG-TEXT.
+005312     WRITE X12-SEGMENT-RECORD.
+005314     ADD 1 TO EX1-X12-SEG-COUNT.
+005330     MOVE SPACES TO X12-SEG-TEXT.
+005340     STRING 'BPR*C*0*C*ACH' DELIMITED BY SIZE INTO X12-SEG-TEXT.
+005342     WRITE X12-SEGMENT-RECORD.
+005344     ADD 1 TO EX1-X12-SEG-COUNT.
+005360     MOVE SPACES TO X12-SEG-TEXT.
+005370     MOVE EX1-X12-CTRL-NO TO EX1-X12-CTRL-NO-ED.
+005380     STRING 'TRN*1*' EX1-X12-CTRL-NO-ED DELIMITED BY SIZE
+005390         INTO X12-SEG-TEXT.
+005400     WRITE X12-SEGMENT-RECORD.
+005405     ADD 1 TO EX1-X12-SEG-COUNT.
+005410     MOVE SPACES TO X12-SEG-TEXT.
+005420     STRING 'N1*PR*SERVICIFI GELATO' DELIMITED BY SIZE
+005430         INTO X12-SEG-TEXT.
+005440     WRITE X12-SEGMENT-RECORD.
+005445     ADD 1 TO EX1-X12-SEG-COUNT.
+005450 5001-EXIT.
+005460     EXIT.
+005470
+005480 5090-WRITE-X12-TRAILER.
+005482     ADD 1 TO EX1-X12-SEG-COUNT.
+005490     MOVE SPACES TO X12-SEG-TEXT.
+005500     MOVE EX1-X12-SEG-COUNT TO EX1-X12-SEG-COUNT-ED.
+005510     STRING 'SE*' EX1-X12-SEG-COUNT-ED '*0001' DELIMITED BY SIZE
+005520         INTO X12-SEG-TEXT.
+005530     WRITE X12-SEGMENT-RECORD.
+005540     MOVE SPACES TO X12-SEG-TEXT.
+005550     STRING 'GE*1*1' DELIMITED BY SIZE INTO X12-SEG-TEXT.
+005560     WRITE X12-SEGMENT-RECORD.
+005570     MOVE SPACES TO X12-SEG-TEXT.
+005580     STRING 'IEA*1*000000001' DELIMITED BY SIZE INTO X12-SEG-TEXT.
+005590     WRITE X12-SEGMENT-RECORD.
+005600 5090-EXIT.
+005610     EXIT.
+005620
+005630 5010-READ-RRSI01.
+005640     IF EX1-RRSI01-EOF
+005650         NEXT SENTENCE
+005660     ELSE
+005670         READ RRSI01
+005680             AT END
+005690                 SET EX1-RRSI01-EOF TO TRUE
+005700                 MOVE HIGH-VALUES TO EX1-KEY-01
+005710             NOT AT END
+005720                 MOVE RRSI01-REK_ID  TO EX1-KEY-01-ID
+005730                 MOVE RRSI01-VAL_DAT TO EX1-KEY-01-DT
+005740         END-READ
+005750     END-IF.
+005760 5010-EXIT.
+005770     EXIT.
+005780
+005790 5020-READ-RRSI02.
+005800     IF EX1-RRSI02-EOF
+005810         NEXT SENTENCE
+005820     ELSE
+005830         READ RRSI02
+005840             AT END
+005850                 SET EX1-RRSI02-EOF TO TRUE
+005860                 MOVE HIGH-VALUES TO EX1-KEY-02
+005870             NOT AT END
+005880                 MOVE RRSI02-REK_ID  TO EX1-KEY-02-ID
+005890                 MOVE RRSI02-VAL_DAT TO EX1-KEY-02-DT
+005900         END-READ
+005910     END-IF.
+005920 5020-EXIT.
+005930     EXIT.
+005940
+005950 5030-READ-RRSI03.
+005960     IF EX1-RRSI03-EOF
+005970         NEXT SENTENCE
+005980     ELSE
+005990         READ RRSI03
+006000             AT END
+006010                 SET EX1-RRSI03-EOF TO TRUE
+006020                 MOVE HIGH-VALUES TO EX1-KEY-03
+006030             NOT AT END
+006040                 MOVE RRSI03-REK_ID  TO EX1-KEY-03-ID
+006050                 MOVE RRSI03-VAL_DAT TO EX1-KEY-03-DT
+006060         END-READ
+006070     END-IF.
+006080 5030-EXIT.
+006090     EXIT.
+006100
+006110 5100-MATCH-AND-POST.
+006120     MOVE EX1-KEY-01 TO EX1-LOW-KEY.
+006130     IF EX1-KEY-02 < EX1-LOW-KEY
+006140         MOVE EX1-KEY-02 TO EX1-LOW-KEY
+006150     END-IF.
+006160     IF EX1-KEY-03 < EX1-LOW-KEY
+006170         MOVE EX1-KEY-03 TO EX1-LOW-KEY
+006180     END-IF.
+006190
+006200     MOVE ZERO TO EX1-MATCH-COUNT.
+006210     IF EX1-KEY-01 = EX1-LOW-KEY
+006220         ADD 1 TO EX1-MATCH-COUNT
+006230     END-IF.
+006240     IF EX1-KEY-02 = EX1-LOW-KEY
+006250         ADD 1 TO EX1-MATCH-COUNT
+006260     END-IF.
+006270     IF EX1-KEY-03 = EX1-LOW-KEY
+006280         ADD 1 TO EX1-MATCH-COUNT
+006290     END-IF.
+006300
+006310     ADD 1 TO EX1-RECORD-COUNT.
+006320     IF EX1-RESTART-RUN AND
+006330             EX1-RECORD-COUNT NOT > EX1-CKPT-RESUME-COUNT
+006340         CONTINUE
+006350     ELSE
+006360         IF EX1-MATCH-COUNT = 3
+006370             SET EX1-MATCH-3WAY TO TRUE
+006380             PERFORM 5200-POST-MATCHED-RECORD THRU 5200-EXIT
+006390         ELSE
+006400             SET EX1-MATCH-BROKEN TO TRUE
+006410             PERFORM 5300-WRITE-MATCH-EXCEPTION THRU 5300-EXIT
+006420         END-IF
+006425         PERFORM 5400-CHECKPOINT-IF-DUE THRU 5400-EXIT
+006430     END-IF.
+006450
+006460     IF EX1-KEY-01 = EX1-LOW-KEY
+006470         PERFORM 5010-READ-RRSI01 THRU 5010-EXIT
+006480     END-IF.
+006490     IF EX1-KEY-02 = EX1-LOW-KEY
+006500         PERFORM 5020-READ-RRSI02 THRU 5020-EXIT
+006510     END-IF.
+006520     IF EX1-KEY-03 = EX1-LOW-KEY
+006530         PERFORM 5030-READ-RRSI03 THRU 5030-EXIT
+006540     END-IF.
+006550 5100-EXIT.
+006560     EXIT.
+006570
+006580*****************************************************************
+006590* 5300-WRITE-MATCH-EXCEPTION - RECORD PRESENT ON FEWER THAN ALL
+006600* THREE FEEDS.  LOG THE BROKEN MATCH TO RTEXC01 INSTEAD OF
+006610* POSTING IT.
+006620*****************************************************************
+006630 5300-WRITE-MATCH-EXCEPTION.
+006640     MOVE EX1-LOW-KEY-ID   TO EXC-REK_ID.
+006650     MOVE EX1-LOW-KEY-DT   TO EXC-VAL_DAT.
+006660     MOVE 'THREE-WAY MATCH BROKEN' TO EXC-REASON.
+006670     WRITE RTEXC01-RECORD.
+006680 5300-EXIT.
+006690     EXIT.
+006700
+006710*****************************************************************
+006720* 5200-POST-MATCHED-RECORD - REK_ID/VAL_DAT MATCHED ON BOTH
+006730* FEEDS.  FETCH THE CURRENT RTTB100 ROW, POST THE COMBINED
+006740* AMOUNTS, RUN THE IT-IS-VALID CHECK AND WRITE RRSO.
+006750*****************************************************************
+006760 5200-POST-MATCHED-RECORD.
+006770     MOVE EX1-LOW-KEY-ID TO REK_ID.
+006780     MOVE EX1-LOW-KEY-DT TO VAL_DAT.
+006790     EXEC SQL
+006800         SELECT DB_BEDR, CR_BEDR, CUR_CD
+006810           INTO :DB_BEDR, :CR_BEDR, :CUR_CD
+006820           FROM RTTB100
+006830          WHERE REK_ID  = :REK_ID
+006840            AND VAL_DAT = :VAL_DAT
+006850     END-EXEC.
+006860     IF SQLCODE NOT = ZERO
+006870         GO TO 9100-SQL-ERROR
+006880     END-IF.
+006890
+006900     MOVE DB_BEDR TO EX1-OLD-DB-BEDR.
+006910     MOVE CR_BEDR TO EX1-OLD-CR-BEDR.
+006920
+006930     ADD RRSI01-DB_BEDR RRSI02-DB_BEDR RRSI03-DB_BEDR
+006940         GIVING DB_BEDR.
+006950     ADD RRSI01-CR_BEDR RRSI02-CR_BEDR RRSI03-CR_BEDR
+006960         GIVING CR_BEDR.
+006970
+006980     EXEC SQL
+006990         UPDATE RTTB100
+007000            SET DB_BEDR = :DB_BEDR,
+007010                CR_BEDR = :CR_BEDR
+007020          WHERE REK_ID  = :REK_ID
+007030            AND VAL_DAT = :VAL_DAT
+007040     END-EXEC.
+007050     IF SQLCODE NOT = ZERO
+007060         GO TO 9100-SQL-ERROR
+007070     END-IF.
+007080
+007090     PERFORM 5210-WRITE-AUDIT-RECORD THRU 5210-EXIT.
+007100
+007110     PERFORM 5225-CHECK-IT-IS-VALID THRU 5225-EXIT.
+007120
+007130     MOVE CUR_CD TO THE-CURRENCY.
+007140
+007150     MOVE REK_ID     TO RRSO-REK_ID.
+007160     MOVE VAL_DAT     TO RRSO-VAL_DAT.
+007170     MOVE DB_BEDR     TO RRSO-DB_BEDR.
+007180     MOVE CR_BEDR     TO RRSO-CR_BEDR.
+007190     MOVE THE-CURRENCY TO RRSO-CUR_CD.
+007200     WRITE RRSO-RECORD
+007210         INVALID KEY
+007220             GO TO 9200-RRSO-WRITE-ERROR
+007230     END-WRITE.
+007240     PERFORM 5230-ACCUMULATE-CURRENCY-TOTAL THRU 5230-EXIT.
+007250     PERFORM 5240-WRITE-X12-DETAIL THRU 5240-EXIT.
+007260
+007270     MOVE EX1-RECORD-COUNT TO THE-MESSAGE.
+007280     DISPLAY THE-NUMBER SPACE THE-MESSAGE SPACE THE-CURRENCY.
+007290 5200-EXIT.
+007300     EXIT.
+007310
+007320*****************************************************************
+007330* 5230-ACCUMULATE-CURRENCY-TOTAL - FIND (OR ADD) THE TABLE ENTRY
+007340* FOR THIS RECORD'S CURRENCY AND ROLL DB_BEDR/CR_BEDR INTO IT.
+007350*****************************************************************
+007360 5230-ACCUMULATE-CURRENCY-TOTAL.
+007370     SET EX1-CUR-FOUND-SW TO 'N'.
+007380     SET EX1-CUR-IDX TO 1.
+007390     PERFORM 5231-SEARCH-CURRENCY-ENTRY THRU 5231-EXIT
+007400         VARYING EX1-CUR-IDX FROM 1 BY 1
+007410         UNTIL EX1-CUR-IDX > EX1-CUR-TOTAL-COUNT
+007420            OR EX1-CUR-FOUND.
+007430     IF NOT EX1-CUR-FOUND
+007432         IF EX1-CUR-TOTAL-COUNT NOT < EX1-CUR-TOTAL-MAX
+007434             GO TO 9300-CURRENCY-TABLE-FULL
+007436         END-IF
+007440         ADD 1 TO EX1-CUR-TOTAL-COUNT
+007450         SET EX1-CUR-IDX TO EX1-CUR-TOTAL-COUNT
+007460         MOVE THE-CURRENCY TO EX1-CUR-TOTAL-CD (EX1-CUR-IDX)
+007470         MOVE ZERO TO EX1-CUR-TOTAL-DB (EX1-CUR-IDX)
+007480         MOVE ZERO TO EX1-CUR-TOTAL-CR (EX1-CUR-IDX)
+007490     END-IF.
+007500     ADD DB_BEDR TO EX1-CUR-TOTAL-DB (EX1-CUR-IDX).
+007510     ADD CR_BEDR TO EX1-CUR-TOTAL-CR (EX1-CUR-IDX).
+007520 5230-EXIT.
+007530     EXIT.
+007540
+007550 5231-SEARCH-CURRENCY-ENTRY.
+007560     IF EX1-CUR-TOTAL-CD (EX1-CUR-IDX) = THE-CURRENCY
+007570         SET EX1-CUR-FOUND TO TRUE
+007580     END-IF.
+007590 5231-EXIT.
+007600     EXIT.
+007610
+007620 5210-WRITE-AUDIT-RECORD.
+007630     MOVE REK_ID           TO AUD-REK_ID.
+007640     MOVE VAL_DAT          TO AUD-VAL_DAT.
+007650     MOVE EX1-OLD-DB-BEDR  TO AUD-OLD-DB_BEDR.
+007660     MOVE EX1-OLD-CR-BEDR  TO AUD-OLD-CR_BEDR.
+007670     MOVE DB_BEDR          TO AUD-NEW-DB_BEDR.
+007680     MOVE CR_BEDR          TO AUD-NEW-CR_BEDR.
+007690     PERFORM 5215-BUILD-TIMESTAMP THRU 5215-EXIT.
+007700     MOVE EX1-TIMESTAMP-WORK TO AUD-TIMESTAMP.
+007710     WRITE RTAUD01-RECORD.
+007720 5210-EXIT.
+007730     EXIT.
+007740
+007750 5215-BUILD-TIMESTAMP.
+007760     MOVE SPACES TO EX1-TIMESTAMP-WORK.
+007770     ACCEPT EX1-TS-DATE FROM DATE YYYYMMDD.
+007780     ACCEPT EX1-TS-TIME FROM TIME.
+007790 5215-EXIT.
+007800     EXIT.
+007810
+007820*****************************************************************
+007830* 5225-CHECK-IT-IS-VALID - THE-NUMBER/A-SPACE STILL DRIVE THIS
+007840* CHECK, AND A-SPACE IS STILL THE RECORD'S POSITION WITHIN THE
+007850* CURRENT EX1-CKPT-INTERVAL BLOCK OF RECORDS RATHER THAN THE
+007860* EVER-GROWING EX1-RECORD-COUNT ITSELF, SO THE CHECK REPEATS
+007870* EVERY INTERVAL INSTEAD OF ONLY ONCE FOR THE WHOLE RUN.  THE
+007880* OLD [50,55] PASSING BAND ONLY LET 6% OF RECORDS THROUGH, WHICH
+007890* STILL SWAMPED RTEXC01 - THE BAND NOW COVERS EVERY POSITION
+007900* EXCEPT THE ONE THAT LANDS EXACTLY ON THE INTERVAL BOUNDARY
+007910* (A-SPACE = ZERO), SO ONLY THE ONE-IN-A-HUNDRED RECORD THAT
+007920* OPENS A NEW EX1-CKPT-INTERVAL BLOCK IS FLAGGED FOR REVIEW AND
+007925* RTEXC01 STAYS SOMETHING TO WORK FROM EACH MORNING.
+007930*****************************************************************
+007935 5225-CHECK-IT-IS-VALID.
+007940     DIVIDE EX1-RECORD-COUNT BY EX1-CKPT-INTERVAL
+007950         GIVING EX1-VALID-QUOTIENT
+007960         REMAINDER A-SPACE.
+007970     IF A-SPACE IS NOT > 99 AND NOT < THE-NUMBER
+007980         DISPLAY "Your answer is valid"
+007990     ELSE
+008000         PERFORM 5220-WRITE-VALIDITY-EXCEPTION THRU 5220-EXIT
+008010     END-IF.
+008015 5225-EXIT.
+008020     EXIT.
+008030
+008040 5220-WRITE-VALIDITY-EXCEPTION.
+008050     MOVE REK_ID           TO EXC-REK_ID.
+008060     MOVE VAL_DAT          TO EXC-VAL_DAT.
+008070     MOVE 'IT-IS-VALID CHECK FAILED' TO EXC-REASON.
+008080     WRITE RTEXC01-RECORD.
+008090 5220-EXIT.
+008100     EXIT.
+008110
+008120 5240-WRITE-X12-DETAIL.
+008130     MOVE DB_BEDR TO EX1-X12-AMT-ED.
+008132     MOVE CR_BEDR TO EX1-X12-AMT2-ED.
+008140     MOVE SPACES TO X12-SEG-TEXT.
+008150     STRING 'RMR*IV*' REK_ID '*PO*' EX1-X12-AMT-ED
+008152         '*' VAL_DAT '*' EX1-X12-AMT2-ED
+008160         DELIMITED BY SIZE INTO X12-SEG-TEXT.
+008170     WRITE X12-SEGMENT-RECORD.
+008180     ADD 1 TO EX1-X12-SEG-COUNT.
+008190 5240-EXIT.
+008200     EXIT.
+008210
+008220*****************************************************************
+008230* 5400-CHECKPOINT-IF-DUE - WRITE A CHECKPOINT RECORD EVERY
+008240* EX1-CKPT-INTERVAL RECORDS SO A LATER RUN CAN RESTART FROM HERE.
+008250*****************************************************************
+008260 5400-CHECKPOINT-IF-DUE.
+008270     DIVIDE EX1-RECORD-COUNT BY EX1-CKPT-INTERVAL
+008280         GIVING EX1-CKPT-QUOTIENT
+008290         REMAINDER EX1-CKPT-REMAINDER.
+008300     IF EX1-CKPT-REMAINDER = ZERO
+008310         PERFORM 5410-WRITE-CHECKPOINT-RECORD THRU 5410-EXIT
+008320     END-IF.
+008330 5400-EXIT.
+008340     EXIT.
+008350
+008360 5410-WRITE-CHECKPOINT-RECORD.
+008370     MOVE EX1-RECORD-COUNT TO CKPTO-RECORD-COUNT.
+008380     MOVE EX1-LOW-KEY-ID   TO CKPTO-REK_ID.
+008390     MOVE EX1-LOW-KEY-DT   TO CKPTO-VAL_DAT.
+008400     MOVE THE-NUMBER       TO CKPTO-THE-NUMBER.
+008410     MOVE SPACES           TO CKPTO-TIMESTAMP.
+008420     WRITE RTCKPTO-RECORD.
+008430 5410-EXIT.
+008440     EXIT.
+008450
+008460*****************************************************************
+008470* 6000-WRITE-CURRENCY-TOTALS - ONE RTCURT1 CONTROL RECORD PER
+008480* CURRENCY CODE ENCOUNTERED, CARRYING THAT CURRENCY'S NET
+008490* DB_BEDR/CR_BEDR TOTAL FOR THE RUN.  KEPT OUT OF RRSO SO A
+008495* CONTROL RECORD CAN NEVER COLLIDE WITH A POSTED ACCOUNT'S
+008496* REK_ID OR BREAK RRSO'S ASCENDING-KEY WRITE ORDER.
+008500*****************************************************************
+008510 6000-WRITE-CURRENCY-TOTALS SECTION.
+008520 6000-WRITE-CURRENCY-TOTALS-PARA.
+008530     PERFORM 6050-SORT-CURRENCY-TOTALS THRU 6050-EXIT.
+008540     PERFORM 6100-WRITE-ONE-CURRENCY-TOTAL THRU 6100-EXIT
+008550         VARYING EX1-CUR-IDX FROM 1 BY 1
+008560         UNTIL EX1-CUR-IDX > EX1-CUR-TOTAL-COUNT.
+008570 6000-EXIT.
+008580     EXIT.
+008590
+008600*****************************************************************
+008610* 6050-SORT-CURRENCY-TOTALS - PUTS RTCURT1'S CONTROL RECORDS IN
+008620* ASCENDING CURRENCY CODE ORDER, NOT THE FIRST-SEEN ORDER
+008630* EX1-CUR-TOTAL-TABLE WAS BUILT IN, SO THE CONTROL-TOTALS REPORT
+008640* READS THE SAME WAY EVERY RUN.  A PLAIN BUBBLE SORT IS ENOUGH -
+008650* THE TABLE ONLY EVER HOLDS AS MANY ENTRIES AS THERE ARE DISTINCT
+008660* CURRENCIES IN A DAY'S FEED.
+008670*****************************************************************
+008680 6050-SORT-CURRENCY-TOTALS.
+008690     PERFORM 6060-SORT-ONE-PASS THRU 6060-EXIT
+008700         VARYING EX1-CUR-IDX FROM 1 BY 1
+008710         UNTIL EX1-CUR-IDX >= EX1-CUR-TOTAL-COUNT.
+008720 6050-EXIT.
+008730     EXIT.
+008740
+008750 6060-SORT-ONE-PASS.
+008760     PERFORM 6070-SORT-COMPARE-SWAP THRU 6070-EXIT
+008770         VARYING EX1-CUR-IDX2 FROM 1 BY 1
+008780         UNTIL EX1-CUR-IDX2 >= EX1-CUR-TOTAL-COUNT.
+008790 6060-EXIT.
+008800     EXIT.
+008810
+008820 6070-SORT-COMPARE-SWAP.
+008830     IF EX1-CUR-TOTAL-CD (EX1-CUR-IDX2) >
+008840             EX1-CUR-TOTAL-CD (EX1-CUR-IDX2 + 1)
+008850         MOVE EX1-CUR-TOTAL-ENTRY (EX1-CUR-IDX2)
+008860             TO EX1-CUR-SWAP-ENTRY
+008870         MOVE EX1-CUR-TOTAL-ENTRY (EX1-CUR-IDX2 + 1)
+008880             TO EX1-CUR-TOTAL-ENTRY (EX1-CUR-IDX2)
+008890         MOVE EX1-CUR-SWAP-ENTRY
+008900             TO EX1-CUR-TOTAL-ENTRY (EX1-CUR-IDX2 + 1)
+008910     END-IF.
+008920 6070-EXIT.
+008930     EXIT.
+008940
+008950 6100-WRITE-ONE-CURRENCY-TOTAL.
+008960     MOVE EX1-CUR-TOTAL-CD (EX1-CUR-IDX) TO CURT-CUR_CD.
+008970     MOVE EX1-CUR-TOTAL-DB (EX1-CUR-IDX) TO CURT-DB_BEDR.
+008980     MOVE EX1-CUR-TOTAL-CR (EX1-CUR-IDX) TO CURT-CR_BEDR.
+008990     WRITE RTCURT1-RECORD.
+009070 6100-EXIT.
+009080     EXIT.
+009090
+009100*****************************************************************
+009110* 8000-TERMINATE - CLOSE EVERYTHING DOWN.  EVERY FILE THIS
+009120* PROGRAM CAN OPEN IS GUARDED BY ITS OWN OPEN-INDICATOR SWITCH,
+009130* SO A NORMAL END OF RUN (WHICH ALREADY CLOSED MOST FILES BACK
+009140* IN 5000-PROCESS-PARA) DOES NOT TRY TO CLOSE THEM TWICE, WHILE
+009150* AN ABEND THAT JUMPS HERE FROM THE MIDDLE OF 5000-PROCESS-AND-
+009160* POST STILL GETS EVERYTHING FLUSHED AND CLOSED CLEANLY.
+009170*****************************************************************
+009180 8000-TERMINATE SECTION.
+009190 8000-TERMINATE-PARA.
+009200     IF EX1-RTCTL01-OPEN
+009210         CLOSE RTCTL01
+009220     END-IF.
+009230     IF EX1-RTCKPTI-OPEN
+009240         CLOSE RTCKPTI
+009250     END-IF.
+009260     IF EX1-RRSI01-OPEN
+009270         CLOSE RRSI01
+009280     END-IF.
+009290     IF EX1-RRSI02-OPEN
+009300         CLOSE RRSI02
+009310     END-IF.
+009320     IF EX1-RRSI03-OPEN
+009330         CLOSE RRSI03
+009340     END-IF.
+009350     IF EX1-RTCKPTO-OPEN
+009360         CLOSE RTCKPTO
+009370     END-IF.
+009380     IF EX1-RTX12O-OPEN
+009390         CLOSE RTX12O
+009400     END-IF.
+009410     IF EX1-RTEXC01-OPEN
+009420         CLOSE RTEXC01
+009430     END-IF.
+009440     IF EX1-RTAUD01-OPEN
+009450         CLOSE RTAUD01
+009460     END-IF.
+009463     IF EX1-RTCURT1-OPEN
+009466         CLOSE RTCURT1
+009468     END-IF.
+009470     IF EX1-RRSO-OPEN
+009480         CLOSE RRSO
+009490     END-IF.
+009500     DISPLAY 'EX01 - RUN COMPLETE, RECORDS PROCESSED = '
+009510             EX1-RECORD-COUNT.
+009520 8000-EXIT.
+009530     EXIT.
+009540
+009550*****************************************************************
+009560* 9000-ERROR-PARAGRAPHS - FATAL ERROR HANDLING.  EACH ERROR
+009570* PARAGRAPH DISPLAYS ENOUGH TO DIAGNOSE THE PROBLEM AND STOPS
+009580* THE RUN WITH A DISTINCT RETURN CODE, THE SAME WAY A BAD
+009590* CONTROL CARD ANSWER IS HANDLED IN 3000-VALIDATE-ANSWER.
+009600*****************************************************************
+009610 9000-ERROR-PARAGRAPHS SECTION.
+009620 9100-SQL-ERROR.
+009630     DISPLAY 'EX01 - SQL ERROR AGAINST RTTB100'.
+009640     DISPLAY 'EX01 - SQLCODE = ' SQLCODE.
+009650     DISPLAY 'EX01 - SQLERRMC = ' SQLERRMC.
+009660     MOVE 20 TO RETURN-CODE.
+009670     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009680     STOP RUN.
+009690 9100-EXIT.
+009700     EXIT.
+009710
+009720 9200-RRSO-WRITE-ERROR.
+009730     DISPLAY 'EX01 - RRSO WRITE ERROR, FILE STATUS = '
+009740             EX1-RRSO-STATUS.
+009750     MOVE 24 TO RETURN-CODE.
+009760     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009770     STOP RUN.
+009780 9200-EXIT.
+009790     EXIT.
+009795
+009800 9300-CURRENCY-TABLE-FULL.
+009805     DISPLAY 'EX01 - EX1-CUR-TOTAL-TABLE IS FULL, CANNOT ADD '
+009806             'CURRENCY ' THE-CURRENCY.
+009810     MOVE 28 TO RETURN-CODE.
+009815     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009820     STOP RUN.
+009825 9300-EXIT.
+009830     EXIT.
